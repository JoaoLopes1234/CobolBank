@@ -1,61 +1,269 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADDCLIE.
-       AUTHOR. JO√ÉO LOPES.
+       AUTHOR. JOÃƒO LOPES.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLIENTS ASSIGN 'file/clients.txt'
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLIENTS-ID
                FILE STATUS IS FS-CLIENTS.
+           SELECT CLIENTCTL ASSIGN 'file/clients_ctl.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLIENTCTL-ID
+               FILE STATUS IS FS-CLIENTCTL.
+           SELECT CLIENTAUDIT ASSIGN 'file/clients_audit.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT.
 
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTS.
-       01 CLIENTS-REC.
-           05 CLIENTS-ID            PIC 9(1).
-           05 CLIENTS-NAME          PIC X(30).
+           COPY 'CLIENTS.cpy'.
+
+       FD CLIENTCTL.
+           COPY 'CLIENTCTL.cpy'.
+
+       FD CLIENTAUDIT.
+       01 WS-AUDIT-REC                  PIC X(60).
 
        WORKING-STORAGE SECTION.
-       01 NEW-CLIENT-ID                 PIC 9(1) VALUE 0.
+       01 NEW-CLIENT-ID                 PIC 9(6) VALUE 0.
        01 NEW-CLIENT-NAME               PIC X(30).
+       01 NEW-CLIENT-DOC-ID             PIC X(14).
+       01 NEW-CLIENT-PHONE              PIC X(15).
+       01 NEW-CLIENT-ADDRESS            PIC X(40).
+       01 WS-NAME-UPPER                 PIC X(30).
+       01 WS-EXISTING-NAME-UPPER        PIC X(30).
+       01 WS-DOC-ID-UPPER               PIC X(14).
+       01 WS-EXISTING-DOC-ID-UPPER      PIC X(14).
+       01 WS-NAME-VALID                 PIC X(1) VALUE 'N'.
+       01 WS-DOC-ID-VALID               PIC X(1) VALUE 'N'.
+       01 WS-DUPLICATE-NAME             PIC X(1) VALUE 'N'.
+       01 WS-DUPLICATE-DOC-ID           PIC X(1) VALUE 'N'.
+       01 WS-CLIENTS-EXISTS             PIC X(1) VALUE 'S'.
+       01 WS-CLIENTCTL-EXISTS           PIC X(1) VALUE 'S'.
+       01 WS-NEXT-CLIENT-ID             PIC 9(6).
+       01 WS-MAX-CLIENT-ID              PIC 9(6) VALUE 999999.
+       01 WS-CAPACITY-REACHED           PIC X(1) VALUE 'N'.
+       01 WS-OPERATOR-ID                PIC 9(6).
+       01 WS-TIMESTAMP                  PIC X(14).
+       01 WS-AUDIT-LINE                 PIC X(60).
       *    VARIABLE END-FILE
        01 END-FILE                      PIC X(1) VALUE 'N'.
-      *    VARIABLE FILE STATUS 
-       01 FS-CLIENTS                    PIC 9(2).
+      *    VARIABLE FILE STATUS
+       01 FS-CLIENTS                    PIC X(2).
+       01 FS-CLIENTCTL                  PIC X(2).
+       01 FS-AUDIT                      PIC X(2).
 
        PROCEDURE DIVISION.
 
-           DISPLAY "Que nome gostaria de dar ao seu cliente?"
-           ACCEPT NEW-CLIENT-NAME
+           DISPLAY "Qual o ID do operador?"
+           ACCEPT WS-OPERATOR-ID
+
+           PERFORM UNTIL WS-NAME-VALID = 'S'
+               DISPLAY "Que nome gostaria de dar ao seu cliente?"
+               ACCEPT NEW-CLIENT-NAME
+               IF NEW-CLIENT-NAME = SPACES
+                   DISPLAY "O nome do cliente nao pode ficar em branco!"
+               ELSE
+                   MOVE 'S' TO WS-NAME-VALID
+               END-IF
+           END-PERFORM
+
+           PERFORM UNTIL WS-DOC-ID-VALID = 'S'
+               DISPLAY "Qual o numero de documento do cliente?"
+               ACCEPT NEW-CLIENT-DOC-ID
+               IF NEW-CLIENT-DOC-ID = SPACES
+                   DISPLAY "O documento do cliente nao pode ficar "
+                           "em branco!"
+               ELSE
+                   MOVE 'S' TO WS-DOC-ID-VALID
+               END-IF
+           END-PERFORM
+
+           DISPLAY "Qual o telefone do cliente?"
+           ACCEPT NEW-CLIENT-PHONE
+
+           DISPLAY "Qual a morada do cliente?"
+           ACCEPT NEW-CLIENT-ADDRESS
       ******************************************************************
-      *    ENCONTRAR O ULTIMO CLIENTE
+      *    OBTER O PROXIMO ID DIRETAMENTE DO FICHEIRO DE CONTROLO
       ******************************************************************
-           OPEN INPUT CLIENTS
+           OPEN I-O CLIENTCTL
 
-           PERFORM UNTIL END-FILE = 'S'
-               READ CLIENTS INTO CLIENTS-REC
-               AT END
-                   MOVE 'S' TO END-FILE
-               NOT AT END
-                   MOVE CLIENTS-ID TO NEW-CLIENT-ID
+           IF FS-CLIENTCTL = '35'
+      *        AINDA NAO EXISTE FICHEIRO DE CONTROLO - COMECAR DO ID 1
+               MOVE 'N' TO WS-CLIENTCTL-EXISTS
+               MOVE 1 TO NEW-CLIENT-ID
+           ELSE
+               IF FS-CLIENTCTL NOT = '00'
+                   DISPLAY "Erro ao abrir file/clients_ctl.txt: "
+                           FS-CLIENTCTL
+                   STOP RUN
+               END-IF
+
+               MOVE '1' TO CLIENTCTL-ID
+               READ CLIENTCTL
+                   INVALID KEY
+                       MOVE 1 TO NEW-CLIENT-ID
+                   NOT INVALID KEY
+                       MOVE CLIENTCTL-NEXT-ID TO NEW-CLIENT-ID
                END-READ
-           END-PERFORM
+           END-IF
+      ******************************************************************
+      *    VERIFICAR SE A CAPACIDADE DE IDS DE CLIENTE FOI ATINGIDA
+      ******************************************************************
+           IF NEW-CLIENT-ID >= WS-MAX-CLIENT-ID
+      *        NAO HA MARGEM PARA CALCULAR NEW-CLIENT-ID + 1 SEM
+      *        ESTOIRAR O PIC 9(6) - RECUSAR AQUI EM VEZ DE DEIXAR O
+      *        COMPUTE TRUNCAR SILENCIOSAMENTE PARA 000000
+               MOVE 'S' TO WS-CAPACITY-REACHED
+           ELSE
+               IF NEW-CLIENT-ID > WS-MAX-CLIENT-ID - 1000
+                   DISPLAY "AVISO: capacidade de IDs de cliente quase "
+                           "esgotada (" NEW-CLIENT-ID " de "
+                           WS-MAX-CLIENT-ID ")"
+               END-IF
+           END-IF
+
+           IF WS-CAPACITY-REACHED = 'S'
+               DISPLAY "Capacidade maxima de IDs de cliente atingida!"
+               IF WS-CLIENTCTL-EXISTS = 'S'
+                   CLOSE CLIENTCTL
+               END-IF
+           ELSE
+      ******************************************************************
+      *    VERIFICAR NOMES DUPLICADOS
+      ******************************************************************
+               MOVE FUNCTION UPPER-CASE (NEW-CLIENT-NAME)
+                   TO WS-NAME-UPPER
+               MOVE FUNCTION UPPER-CASE (NEW-CLIENT-DOC-ID)
+                   TO WS-DOC-ID-UPPER
+               OPEN INPUT CLIENTS
+
+               IF FS-CLIENTS = '35'
+      *            AINDA NAO EXISTEM CLIENTES
+                   MOVE 'N' TO WS-CLIENTS-EXISTS
+               ELSE
+                   IF FS-CLIENTS NOT = '00'
+                       DISPLAY "Erro ao abrir file/clients.txt: "
+                               FS-CLIENTS
+                       STOP RUN
+                   END-IF
+
+                   PERFORM UNTIL END-FILE = 'S'
+                       READ CLIENTS INTO CLIENTS-REC
+                       AT END
+                           MOVE 'S' TO END-FILE
+                       NOT AT END
+                           IF FS-CLIENTS NOT = '00'
+                               DISPLAY "Erro ao ler file/clients.txt: "
+                                       FS-CLIENTS
+                               STOP RUN
+                           END-IF
+                           MOVE FUNCTION UPPER-CASE (CLIENTS-NAME)
+                               TO WS-EXISTING-NAME-UPPER
+                           IF WS-EXISTING-NAME-UPPER = WS-NAME-UPPER
+                               MOVE 'S' TO WS-DUPLICATE-NAME
+                           END-IF
+                           MOVE FUNCTION UPPER-CASE (CLIENTS-DOC-ID)
+                               TO WS-EXISTING-DOC-ID-UPPER
+                           IF WS-EXISTING-DOC-ID-UPPER = WS-DOC-ID-UPPER
+                               MOVE 'S' TO WS-DUPLICATE-DOC-ID
+                           END-IF
+                       END-READ
+                   END-PERFORM
+
+                   CLOSE CLIENTS
+               END-IF
 
-           CLOSE CLIENTS
+               IF WS-DUPLICATE-NAME = 'S' OR WS-DUPLICATE-DOC-ID = 'S'
+                   IF WS-DUPLICATE-NAME = 'S'
+                       DISPLAY "Ja existe um cliente com esse nome!"
+                   END-IF
+                   IF WS-DUPLICATE-DOC-ID = 'S'
+                       DISPLAY "Ja existe um cliente com esse "
+                               "documento!"
+                   END-IF
+                   IF WS-CLIENTCTL-EXISTS = 'S'
+                       CLOSE CLIENTCTL
+                   END-IF
+               ELSE
       ******************************************************************
       *    ADICIONAR NOVO CLIENTE
       ******************************************************************
-           OPEN EXTEND CLIENTS
-      * Incrementar o ID do novo cliente
-           ADD 1 TO NEW-CLIENT-ID
+                   IF WS-CLIENTS-EXISTS = 'S'
+                       OPEN I-O CLIENTS
+                   ELSE
+                       OPEN OUTPUT CLIENTS
+                   END-IF
+                   IF FS-CLIENTS NOT = '00' AND FS-CLIENTS NOT = '05'
+                       DISPLAY "Erro ao abrir file/clients.txt: "
+                               FS-CLIENTS
+                       STOP RUN
+                   END-IF
 
-      * Adicionar o novo cliente
-           MOVE NEW-CLIENT-ID TO CLIENTS-ID
-           MOVE NEW-CLIENT-NAME TO CLIENTS-NAME
-           WRITE CLIENTS-REC.
+                   MOVE SPACES TO CLIENTS-REC
+                   MOVE NEW-CLIENT-ID TO CLIENTS-ID
+                   MOVE NEW-CLIENT-NAME TO CLIENTS-NAME
+                   MOVE NEW-CLIENT-DOC-ID TO CLIENTS-DOC-ID
+                   MOVE NEW-CLIENT-PHONE TO CLIENTS-PHONE
+                   MOVE NEW-CLIENT-ADDRESS TO CLIENTS-ADDRESS
+                   WRITE CLIENTS-REC
+
+                   IF FS-CLIENTS NOT = '00'
+                       DISPLAY "Erro ao gravar em file/clients.txt: "
+                               FS-CLIENTS
+                   ELSE
+      ******************************************************************
+      *    SO AVANCAR O CONTADOR DEPOIS DE UM WRITE BEM SUCEDIDO
+      ******************************************************************
+                       COMPUTE WS-NEXT-CLIENT-ID = NEW-CLIENT-ID + 1
+                       MOVE '1' TO CLIENTCTL-ID
+                       MOVE WS-NEXT-CLIENT-ID TO CLIENTCTL-NEXT-ID
+                       IF WS-CLIENTCTL-EXISTS = 'S'
+                           REWRITE CLIENTCTL-REC
+                       ELSE
+                           OPEN OUTPUT CLIENTCTL
+                           WRITE CLIENTCTL-REC
+                       END-IF
+                       IF FS-CLIENTCTL NOT = '00'
+                           DISPLAY "Erro ao gravar em "
+                                   "file/clients_ctl.txt: "
+                                   FS-CLIENTCTL
+                           STOP RUN
+                       END-IF
+
+                       DISPLAY "Cliente adicionado com sucesso!"
+      ******************************************************************
+      *    REGISTAR A ALTERACAO NO LOG DE AUDITORIA
+      ******************************************************************
+                       MOVE FUNCTION CURRENT-DATE (1:14)
+                           TO WS-TIMESTAMP
+                       STRING NEW-CLIENT-ID DELIMITED SIZE
+                              ' ADD ' DELIMITED SIZE
+                              WS-OPERATOR-ID DELIMITED SIZE
+                              ' ' DELIMITED SIZE
+                              WS-TIMESTAMP DELIMITED SIZE
+                           INTO WS-AUDIT-LINE
+                       OPEN EXTEND CLIENTAUDIT
+                       IF FS-AUDIT NOT = '00' AND FS-AUDIT NOT = '05'
+                           DISPLAY "Erro ao abrir "
+                                   "file/clients_audit.txt: " FS-AUDIT
+                           STOP RUN
+                       END-IF
+                       MOVE WS-AUDIT-LINE TO WS-AUDIT-REC
+                       WRITE WS-AUDIT-REC
+                       CLOSE CLIENTAUDIT
+                   END-IF
 
-           CLOSE CLIENTS.
+                   CLOSE CLIENTS
+                   CLOSE CLIENTCTL
+               END-IF
+           END-IF.
 
-           DISPLAY "Cliente adicionado com sucesso!".
            EXIT PROGRAM.
