@@ -9,54 +9,124 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLIENTS ASSIGN 'file/clients.txt'
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLIENTS-ID
                FILE STATUS IS FS-CLIENTS.
 
-       DATA DIVISION. 
+       DATA DIVISION.
        FILE SECTION.
 
        FD CLIENTS.
-       01 INPUT-CLIENT-REC.
-           05 INPUT-CLIENT-ID       PIC 9(1).
-           05 INPUT-CLIENT-NAME     PIC X(30).
-       WORKING-STORAGE SECTION.
-       01 WS-CLIENT-REC.
-           05 WS-CLIENT-ID          PIC 9(1).
-           05 WS-CLIENT-NAME        PIC X(30).
+           COPY 'CLIENTS.cpy'.
 
-       01 INPUT-USER                PIC X(1).
+       WORKING-STORAGE SECTION.
+       01 INPUT-USER                PIC X(6).
+       01 WS-SELECTED-ID            PIC 9(6).
+       01 WS-DONE                   PIC X(1) VALUE 'N'.
        01 END-FILE                  PIC X(1).
        01 FS-CLIENTS                PIC X(2).
-       
+
+      *    FILTRO POR NOME DE CLIENTE
+       01 WS-FILTER                 PIC X(30) VALUE SPACES.
+       01 WS-FILTER-UPPER           PIC X(30).
+       01 WS-FILTER-LEN             PIC 9(2) VALUE 0.
+       01 WS-NAME-UPPER             PIC X(30).
+       01 WS-SCAN-IDX                PIC 9(2).
+       01 WS-MATCH                  PIC X(1).
+
        PROCEDURE DIVISION.
 
        MAIN-LOGIC SECTION.
 
+           PERFORM UNTIL WS-DONE = 'S'
+               PERFORM LIST-CLIENTS
+
+               IF WS-FILTER = SPACES
+                   DISPLAY 'Select client ID, F to filter by name,'
+                           ' or X to leave'
+               ELSE
+                   DISPLAY 'Select client ID, F to change filter,'
+                           ' C to clear filter, or X to leave'
+               END-IF
+               DISPLAY '> ' WITH NO ADVANCING
+               ACCEPT INPUT-USER
+
+               EVALUATE INPUT-USER
+                   WHEN 'X'
+                       MOVE 'S' TO WS-DONE
+                   WHEN 'F'
+                       DISPLAY 'Nome (ou parte do nome) a procurar?'
+                       ACCEPT WS-FILTER
+                   WHEN 'C'
+                       MOVE SPACES TO WS-FILTER
+                   WHEN OTHER
+                       MOVE INPUT-USER TO WS-SELECTED-ID
+                       CALL 'OPTICLIE' USING WS-SELECTED-ID
+                       MOVE 'S' TO WS-DONE
+               END-EVALUATE
+           END-PERFORM.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *    LISTAR OS CLIENTES QUE CORRESPONDEM AO FILTRO ATUAL
+      ******************************************************************
+       LIST-CLIENTS.
+           MOVE 'N' TO END-FILE
            OPEN INPUT CLIENTS
-               
+
+           IF FS-CLIENTS = '35'
+      *        AINDA NAO EXISTEM CLIENTES
+               DISPLAY "Ainda nao ha clientes registados."
+           ELSE
+               IF FS-CLIENTS NOT = '00'
+                   DISPLAY "Erro ao abrir file/clients.txt: "
+                           FS-CLIENTS
+                   STOP RUN
+               END-IF
+
                PERFORM UNTIL END-FILE = 'S'
-                   READ CLIENTS INTO WS-CLIENT-REC
-                       AT END 
+                   READ CLIENTS
+                       AT END
                            MOVE 'S' TO END-FILE
                        NOT AT END
-                           DISPLAY WS-CLIENT-ID WS-CLIENT-NAME
+                           IF FS-CLIENTS NOT = '00'
+                               DISPLAY "Erro ao ler file/clients.txt: "
+                                       FS-CLIENTS
+                               STOP RUN
+                           END-IF
+                           PERFORM CHECK-NAME-MATCH
+                           IF WS-MATCH = 'S'
+                               DISPLAY CLIENTS-ID CLIENTS-NAME
+                                       '  Tel: ' CLIENTS-PHONE
+                           END-IF
                    END-READ
                END-PERFORM
-                               
-    
-               DISPLAY 'Select your client or Press X to leave'
-               DISPLAY '> ' WITH NO ADVANCING
-               ACCEPT INPUT-USER
-               EVALUATE INPUT-USER
-                   WHEN 'X'
-                       PERFORM CLOSE-PROGRAM
-                   WHEN OTHER
-                       CALL 'OPTICLIE' USING INPUT-USER
-    
-               END-EVALUATE.
 
+               CLOSE CLIENTS
+           END-IF.
 
-       CLOSE-PROGRAM.
-           CLOSE CLIENTS
-           EXIT PROGRAM.
-                   
\ No newline at end of file
+      ******************************************************************
+      *    VERIFICAR SE CLIENTS-NAME CONTEM O FILTRO (SUBSTRING)
+      ******************************************************************
+       CHECK-NAME-MATCH.
+           MOVE 'N' TO WS-MATCH
+
+           IF WS-FILTER = SPACES
+               MOVE 'S' TO WS-MATCH
+           ELSE
+               MOVE FUNCTION UPPER-CASE (CLIENTS-NAME) TO WS-NAME-UPPER
+               MOVE FUNCTION UPPER-CASE (WS-FILTER) TO WS-FILTER-UPPER
+               COMPUTE WS-FILTER-LEN =
+                   FUNCTION LENGTH (FUNCTION TRIM (WS-FILTER-UPPER))
+
+               PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                       UNTIL WS-SCAN-IDX > (31 - WS-FILTER-LEN)
+                          OR WS-MATCH = 'S'
+                   IF WS-NAME-UPPER (WS-SCAN-IDX : WS-FILTER-LEN)
+                      = WS-FILTER-UPPER (1 : WS-FILTER-LEN)
+                       MOVE 'S' TO WS-MATCH
+                   END-IF
+               END-PERFORM
+           END-IF.
