@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDCLIE.
+       AUTHOR. JOÃƒO LOPES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTS ASSIGN 'file/clients.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLIENTS-ID
+               FILE STATUS IS FS-CLIENTS.
+           SELECT CLIENTAUDIT ASSIGN 'file/clients_audit.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTS.
+           COPY 'CLIENTS.cpy'.
+
+       FD CLIENTAUDIT.
+       01 WS-AUDIT-REC                  PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SEARCH-ID                  PIC 9(6).
+       01 WS-NEW-NAME                   PIC X(30).
+       01 WS-NEW-PHONE                  PIC X(15).
+       01 WS-NEW-ADDRESS                PIC X(40).
+       01 WS-OPERATOR-ID                PIC 9(6).
+       01 WS-TIMESTAMP                  PIC X(14).
+       01 WS-AUDIT-LINE                 PIC X(60).
+      *    VARIABLE FILE STATUS
+       01 FS-CLIENTS                    PIC X(2).
+       01 FS-AUDIT                      PIC X(2).
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "Qual o ID do cliente que deseja atualizar?"
+           ACCEPT WS-SEARCH-ID
+           DISPLAY "Qual o ID do operador?"
+           ACCEPT WS-OPERATOR-ID
+      ******************************************************************
+      *    LOCALIZAR O CLIENTE DIRETAMENTE PELA CHAVE
+      ******************************************************************
+           OPEN I-O CLIENTS
+
+           IF FS-CLIENTS = '35'
+               DISPLAY "Ainda nao ha clientes registados."
+           ELSE
+               IF FS-CLIENTS NOT = '00'
+                   DISPLAY "Erro ao abrir file/clients.txt: "
+                           FS-CLIENTS
+                   STOP RUN
+               END-IF
+
+               MOVE WS-SEARCH-ID TO CLIENTS-ID
+               READ CLIENTS
+                   INVALID KEY
+                       DISPLAY "Cliente nao encontrado!"
+                   NOT INVALID KEY
+                       DISPLAY "Novo nome para o cliente?"
+                       ACCEPT WS-NEW-NAME
+                       DISPLAY "Novo telefone para o cliente?"
+                       ACCEPT WS-NEW-PHONE
+                       DISPLAY "Nova morada para o cliente?"
+                       ACCEPT WS-NEW-ADDRESS
+                       MOVE WS-NEW-NAME TO CLIENTS-NAME
+                       MOVE WS-NEW-PHONE TO CLIENTS-PHONE
+                       MOVE WS-NEW-ADDRESS TO CLIENTS-ADDRESS
+                       REWRITE CLIENTS-REC
+                       IF FS-CLIENTS NOT = '00'
+                           DISPLAY "Erro ao gravar em "
+                                   "file/clients.txt: " FS-CLIENTS
+                           STOP RUN
+                       END-IF
+                       DISPLAY "Cliente atualizado com sucesso!"
+      ******************************************************************
+      *    REGISTAR A ALTERACAO NO LOG DE AUDITORIA
+      ******************************************************************
+                       MOVE FUNCTION CURRENT-DATE (1:14)
+                           TO WS-TIMESTAMP
+                       STRING WS-SEARCH-ID DELIMITED SIZE
+                              ' UPD ' DELIMITED SIZE
+                              WS-OPERATOR-ID DELIMITED SIZE
+                              ' ' DELIMITED SIZE
+                              WS-TIMESTAMP DELIMITED SIZE
+                           INTO WS-AUDIT-LINE
+                       OPEN EXTEND CLIENTAUDIT
+                       IF FS-AUDIT NOT = '00' AND FS-AUDIT NOT = '05'
+                           DISPLAY "Erro ao abrir "
+                                   "file/clients_audit.txt: " FS-AUDIT
+                           STOP RUN
+                       END-IF
+                       MOVE WS-AUDIT-LINE TO WS-AUDIT-REC
+                       WRITE WS-AUDIT-REC
+                       CLOSE CLIENTAUDIT
+               END-READ
+
+               CLOSE CLIENTS
+           END-IF.
+
+           EXIT PROGRAM.
