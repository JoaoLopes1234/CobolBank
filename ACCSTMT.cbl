@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCSTMT.
+       AUTHOR. JOÃƒO LOPES.
+      *****************************************************************
+      *    RELATORIO DE CONTAS: JUNTA file/clients.txt COM
+      *    file/accounts.txt PARA MOSTRAR O NOME DO CLIENTE AO LADO
+      *    DE CADA UMA DAS SUAS CONTAS
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTS ASSIGN 'file/clients.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLIENTS-ID
+               FILE STATUS IS FS-CLIENTS.
+           SELECT ACCOUNTS ASSIGN 'file/accounts.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNTS-KEY
+               FILE STATUS IS FS-ACCOUNTS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTS.
+           COPY 'CLIENTS.cpy'.
+
+       FD ACCOUNTS.
+           COPY 'ACCOUNTS.cpy'.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CLIENTS-EXISTS             PIC X(1) VALUE 'S'.
+
+       01 WS-OWNER-NAME                 PIC X(30).
+       01 WS-OWNER-FOUND                PIC X(1).
+      *    VARIABLE END-FILE
+       01 END-FILE                      PIC X(1) VALUE 'N'.
+      *    VARIABLE FILE STATUS
+       01 FS-CLIENTS                    PIC X(2).
+       01 FS-ACCOUNTS                   PIC X(2).
+       01 WS-AMOUNT-EDIT                PIC -9(7),99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC SECTION.
+           DISPLAY "ACCSTMT: extrato combinado de clientes e contas"
+      ******************************************************************
+      *    ABRIR CLIENTS PARA CONSULTA DIRETA PELA CHAVE, CONTA A CONTA
+      ******************************************************************
+           OPEN INPUT CLIENTS
+
+           IF FS-CLIENTS = '35'
+               DISPLAY "Ainda nao ha clientes registados."
+               MOVE 'N' TO WS-CLIENTS-EXISTS
+           ELSE
+               IF FS-CLIENTS NOT = '00'
+                   DISPLAY "Erro ao abrir file/clients.txt: "
+                           FS-CLIENTS
+                   STOP RUN
+               END-IF
+           END-IF
+      ******************************************************************
+      *    PERCORRER AS CONTAS E MOSTRAR O NOME DO DONO DE CADA UMA
+      ******************************************************************
+           OPEN INPUT ACCOUNTS
+
+           IF FS-ACCOUNTS = '35'
+               DISPLAY "Ainda nao ha contas registadas."
+           ELSE
+               IF FS-ACCOUNTS NOT = '00'
+                   DISPLAY "Erro ao abrir file/accounts.txt: "
+                           FS-ACCOUNTS
+                   STOP RUN
+               END-IF
+
+               DISPLAY '****************************************'
+               PERFORM UNTIL END-FILE = 'S'
+                   READ ACCOUNTS NEXT RECORD
+                   AT END
+                       MOVE 'S' TO END-FILE
+                   NOT AT END
+                       IF FS-ACCOUNTS NOT = '00'
+                           DISPLAY "Erro ao ler file/accounts.txt: "
+                                   FS-ACCOUNTS
+                           STOP RUN
+                       END-IF
+                       PERFORM FIND-OWNER-NAME
+                       MOVE ACCOUNTS-AMOUNT TO WS-AMOUNT-EDIT
+                       DISPLAY 'Client: ' WS-OWNER-NAME
+                               ' (ID ' ACCOUNTS-ID-USER ')'
+                       DISPLAY '  Account ID:   ' ACCOUNTS-ID
+                       DISPLAY '  Account Type: ' ACCOUNTS-TYPE
+                       DISPLAY '  Balance:      ' WS-AMOUNT-EDIT
+                       DISPLAY '**********************************'
+                   END-READ
+               END-PERFORM
+
+               CLOSE ACCOUNTS
+           END-IF
+
+           IF WS-CLIENTS-EXISTS = 'S'
+               CLOSE CLIENTS
+           END-IF.
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      *    PROCURAR DIRETAMENTE EM CLIENTS O DONO DE UMA CONTA
+      ******************************************************************
+       FIND-OWNER-NAME.
+           MOVE 'N' TO WS-OWNER-FOUND
+           MOVE SPACES TO WS-OWNER-NAME
+           IF WS-CLIENTS-EXISTS = 'S'
+               MOVE ACCOUNTS-ID-USER TO CLIENTS-ID
+               READ CLIENTS
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE CLIENTS-NAME TO WS-OWNER-NAME
+                       MOVE 'S' TO WS-OWNER-FOUND
+               END-READ
+           END-IF
+           IF WS-OWNER-FOUND NOT = 'S'
+               MOVE '(cliente desconhecido)' TO WS-OWNER-NAME
+           END-IF.
