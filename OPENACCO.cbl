@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPENACCO.
+       AUTHOR. JOÃƒO LOPES.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS ASSIGN 'file/accounts.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNTS-KEY
+               FILE STATUS IS FS-ACCOUNTS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS.
+           COPY 'ACCOUNTS.cpy'.
+
+       WORKING-STORAGE SECTION.
+       01 WS-NEW-ACCOUNT-ID              PIC 9(6) VALUE 0.
+       01 WS-OPENING-DEPOSIT             PIC 9(7)V99.
+       01 WS-ACCOUNT-TYPE                PIC X(1).
+       01 WS-ACCOUNTS-EXISTS             PIC X(1) VALUE 'S'.
+      *    VARIABLE END-FILE
+       01 END-FILE                       PIC X(1) VALUE 'N'.
+      *    VARIABLE FILE STATUS
+       01 FS-ACCOUNTS                    PIC X(2).
+
+       LINKAGE SECTION.
+
+       01 LK-USER-ID                     PIC 9(6).
+
+       PROCEDURE DIVISION USING LK-USER-ID.
+
+      ******************************************************************
+      *    ENCONTRAR O PROXIMO ID DE CONTA PARA ESTE CLIENTE (AS CONTAS
+      *    DE UM DONO SAO CONTIGUAS NA CHAVE COMPOSTA DONO+CONTA)
+      ******************************************************************
+           OPEN INPUT ACCOUNTS
+
+           IF FS-ACCOUNTS = '35'
+      *        AINDA NAO EXISTEM CONTAS
+               MOVE 'S' TO END-FILE
+               MOVE 'N' TO WS-ACCOUNTS-EXISTS
+           ELSE
+               IF FS-ACCOUNTS NOT = '00'
+                   DISPLAY "Erro ao abrir file/accounts.txt: "
+                           FS-ACCOUNTS
+                   STOP RUN
+               END-IF
+
+               MOVE LK-USER-ID TO ACCOUNTS-ID-USER
+               MOVE ZERO TO ACCOUNTS-ID
+               START ACCOUNTS KEY IS >= ACCOUNTS-KEY
+                   INVALID KEY
+                       MOVE 'S' TO END-FILE
+               END-START
+
+               PERFORM UNTIL END-FILE = 'S'
+                   READ ACCOUNTS NEXT RECORD
+                       AT END
+                           MOVE 'S' TO END-FILE
+                       NOT AT END
+                           IF FS-ACCOUNTS NOT = '00'
+                               DISPLAY "Erro ao ler file/accounts.txt: "
+                                       FS-ACCOUNTS
+                               STOP RUN
+                           END-IF
+                           IF ACCOUNTS-ID-USER NOT = LK-USER-ID
+                               MOVE 'S' TO END-FILE
+                           ELSE
+                               MOVE ACCOUNTS-ID TO WS-NEW-ACCOUNT-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE ACCOUNTS
+           END-IF
+
+           ADD 1 TO WS-NEW-ACCOUNT-ID
+
+           DISPLAY "Qual o valor do deposito inicial?"
+           ACCEPT WS-OPENING-DEPOSIT
+
+           DISPLAY "Tipo de conta? (C = Corrente, S = Poupanca)"
+           ACCEPT WS-ACCOUNT-TYPE
+           MOVE FUNCTION UPPER-CASE (WS-ACCOUNT-TYPE) TO WS-ACCOUNT-TYPE
+           IF WS-ACCOUNT-TYPE NOT = 'C' AND WS-ACCOUNT-TYPE NOT = 'S'
+               MOVE 'C' TO WS-ACCOUNT-TYPE
+           END-IF
+      ******************************************************************
+      *    ADICIONAR A NOVA CONTA
+      ******************************************************************
+           IF WS-ACCOUNTS-EXISTS = 'S'
+               OPEN I-O ACCOUNTS
+           ELSE
+               OPEN OUTPUT ACCOUNTS
+           END-IF
+           IF FS-ACCOUNTS NOT = '00' AND FS-ACCOUNTS NOT = '05'
+               DISPLAY "Erro ao abrir file/accounts.txt: "
+                       FS-ACCOUNTS
+               STOP RUN
+           END-IF
+
+           MOVE SPACES TO ACCOUNTS-REC
+           MOVE LK-USER-ID TO ACCOUNTS-ID-USER
+           MOVE WS-NEW-ACCOUNT-ID TO ACCOUNTS-ID
+           MOVE WS-OPENING-DEPOSIT TO ACCOUNTS-AMOUNT
+           MOVE WS-ACCOUNT-TYPE TO ACCOUNTS-TYPE
+           MOVE ZERO TO ACCOUNTS-OVERDRAFT
+           MOVE 'A' TO ACCOUNTS-STATUS
+           WRITE ACCOUNTS-REC
+           IF FS-ACCOUNTS NOT = '00'
+               DISPLAY "Erro ao gravar em file/accounts.txt: "
+                       FS-ACCOUNTS
+               STOP RUN
+           ELSE
+               CLOSE ACCOUNTS
+               DISPLAY "Conta aberta com sucesso! ID da conta: "
+                       WS-NEW-ACCOUNT-ID
+           END-IF.
+
+           EXIT PROGRAM.
