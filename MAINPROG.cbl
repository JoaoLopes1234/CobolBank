@@ -23,7 +23,9 @@
            DISPLAY '2 - Add New Client'
            DISPLAY '3 - Update Client Information'
            DISPLAY '4 - Delete Client'
-           DISPLAY '5 - Exit'
+           DISPLAY '5 - Account Statement Report'
+           DISPLAY '6 - Balance Reconciliation Report'
+           DISPLAY '7 - Exit'
            DISPLAY '> ' WITH NO ADVANCING
            ACCEPT INPUT-USER
            EVALUATE INPUT-USER
@@ -36,6 +38,10 @@
                WHEN 4
                    CALL 'DELECLIE'
                WHEN 5
+                   CALL 'ACCSTMT'
+               WHEN 6
+                   CALL 'BALRECON'
+               WHEN 7
                    MOVE 'F' TO END-PROGRAM
 
            END-EVALUATE
