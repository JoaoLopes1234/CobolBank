@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALRECON.
+       AUTHOR. JOÃƒO LOPES.
+      *****************************************************************
+      *    RELATORIO DE RECONCILIACAO: SOMA OS SALDOS DE TODAS AS
+      *    CONTAS E COMPARA COM UM TOTAL DE CONTROLO (EX: RAZAO GERAL)
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS ASSIGN 'file/accounts.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNTS-KEY
+               FILE STATUS IS FS-ACCOUNTS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS.
+           COPY 'ACCOUNTS.cpy'.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCOUNT-COUNT                PIC 9(6) VALUE 0.
+       01 WS-ACTUAL-TOTAL                 PIC S9(9)V99 VALUE 0.
+       01 WS-CONTROL-TOTAL                PIC S9(9)V99 VALUE 0.
+       01 WS-DIFFERENCE                   PIC S9(9)V99 VALUE 0.
+       01 WS-TOTAL-EDIT                   PIC -9(9),99.
+      *    VARIABLE END-FILE
+       01 END-FILE                        PIC X(1) VALUE 'N'.
+      *    VARIABLE FILE STATUS
+       01 FS-ACCOUNTS                     PIC X(2).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC SECTION.
+           DISPLAY "BALRECON: reconciliacao de saldos"
+           DISPLAY "Qual o total de controlo (ex: razao geral)?"
+           ACCEPT WS-CONTROL-TOTAL
+      ******************************************************************
+      *    SOMAR O SALDO DE TODAS AS CONTAS
+      ******************************************************************
+           OPEN INPUT ACCOUNTS
+
+           IF FS-ACCOUNTS = '35'
+      *        AINDA NAO EXISTEM CONTAS
+               MOVE 'S' TO END-FILE
+           ELSE
+               IF FS-ACCOUNTS NOT = '00'
+                   DISPLAY "Erro ao abrir file/accounts.txt: "
+                           FS-ACCOUNTS
+                   STOP RUN
+               END-IF
+           END-IF
+
+           PERFORM UNTIL END-FILE = 'S'
+               READ ACCOUNTS NEXT RECORD
+                   AT END
+                       MOVE 'S' TO END-FILE
+                   NOT AT END
+                       IF FS-ACCOUNTS NOT = '00'
+                           DISPLAY "Erro ao ler file/accounts.txt: "
+                                   FS-ACCOUNTS
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO WS-ACCOUNT-COUNT
+                       ADD ACCOUNTS-AMOUNT TO WS-ACTUAL-TOTAL
+               END-READ
+           END-PERFORM
+
+           IF FS-ACCOUNTS NOT = '35'
+               CLOSE ACCOUNTS
+           END-IF
+
+           COMPUTE WS-DIFFERENCE = WS-ACTUAL-TOTAL - WS-CONTROL-TOTAL
+
+           DISPLAY "**********************************************"
+           DISPLAY "Contas verificadas: " WS-ACCOUNT-COUNT
+           MOVE WS-ACTUAL-TOTAL TO WS-TOTAL-EDIT
+           DISPLAY "Total real (contas): " WS-TOTAL-EDIT
+           MOVE WS-CONTROL-TOTAL TO WS-TOTAL-EDIT
+           DISPLAY "Total de controlo:   " WS-TOTAL-EDIT
+           MOVE WS-DIFFERENCE TO WS-TOTAL-EDIT
+           DISPLAY "Diferenca:           " WS-TOTAL-EDIT
+           IF WS-DIFFERENCE = 0
+               DISPLAY "RECONCILIADO: sem divergencias!"
+           ELSE
+               DISPLAY "ATENCAO: divergencia detetada!"
+           END-IF
+           DISPLAY "**********************************************".
+
+           EXIT PROGRAM.
