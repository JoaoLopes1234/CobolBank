@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WITHDRAW.
+       AUTHOR. JOÃƒO LOPES.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS ASSIGN 'file/accounts.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNTS-KEY
+               FILE STATUS IS FS-ACCOUNTS.
+           SELECT TRANSACTIONS ASSIGN 'file/transactions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TRANSACTIONS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS.
+           COPY 'ACCOUNTS.cpy'.
+
+       FD TRANSACTIONS.
+       01 WS-TRANSACTION-REC            PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 LK-USER-ID                     PIC 9(6).
+       01 WS-ACCOUNT-ID                  PIC 9(6).
+       01 WS-WITHDRAW-AMOUNT             PIC 9(7)V99.
+      *    VARIABLE FILE STATUS
+       01 FS-ACCOUNTS                    PIC X(2).
+       01 FS-TRANSACTIONS                PIC X(2).
+       01 WS-TIMESTAMP                   PIC X(14).
+       01 WS-TRANS-LINE                  PIC X(60).
+       01 WS-TRANS-TYPE                  PIC X(8) VALUE 'WITHDRAW'.
+       01 WS-AMOUNT-EDIT                 PIC -9(7),99.
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "Qual o ID do dono da conta?"
+           ACCEPT LK-USER-ID
+           DISPLAY "Qual o ID da conta?"
+           ACCEPT WS-ACCOUNT-ID
+           DISPLAY "Qual o valor a levantar?"
+           ACCEPT WS-WITHDRAW-AMOUNT
+      ******************************************************************
+      *    LOCALIZAR A CONTA DIRETAMENTE PELA CHAVE
+      ******************************************************************
+           OPEN I-O ACCOUNTS
+
+           IF FS-ACCOUNTS = '35'
+               DISPLAY "Conta nao encontrada!"
+           ELSE
+               IF FS-ACCOUNTS NOT = '00'
+                   DISPLAY "Erro ao abrir file/accounts.txt: "
+                           FS-ACCOUNTS
+                   STOP RUN
+               END-IF
+
+               MOVE LK-USER-ID TO ACCOUNTS-ID-USER
+               MOVE WS-ACCOUNT-ID TO ACCOUNTS-ID
+               READ ACCOUNTS
+                   INVALID KEY
+                       DISPLAY "Conta nao encontrada!"
+                   NOT INVALID KEY
+                       IF ACCOUNTS-STATUS = 'C'
+                           DISPLAY "Esta conta esta fechada e nao "
+                                   "pode efetuar levantamentos!"
+                       ELSE
+                           IF WS-WITHDRAW-AMOUNT
+                              > ACCOUNTS-AMOUNT + ACCOUNTS-OVERDRAFT
+                               MOVE ACCOUNTS-AMOUNT TO WS-AMOUNT-EDIT
+                               DISPLAY "Saldo insuficiente para este "
+                                       "levantamento!"
+                               DISPLAY "Saldo atual: " WS-AMOUNT-EDIT
+                               DISPLAY "Limite de descoberto: "
+                                       ACCOUNTS-OVERDRAFT
+                           ELSE
+                               SUBTRACT WS-WITHDRAW-AMOUNT
+                                   FROM ACCOUNTS-AMOUNT
+                               REWRITE ACCOUNTS-REC
+                               IF FS-ACCOUNTS NOT = '00'
+                                   DISPLAY "Erro ao gravar em "
+                                           "file/accounts.txt: "
+                                           FS-ACCOUNTS
+                                   STOP RUN
+                               END-IF
+      ******************************************************************
+      *    REGISTAR A TRANSACAO NO EXTRATO
+      ******************************************************************
+                               MOVE FUNCTION CURRENT-DATE (1:14)
+                                   TO WS-TIMESTAMP
+                               STRING LK-USER-ID DELIMITED SIZE
+                                      ' ' DELIMITED SIZE
+                                      WS-ACCOUNT-ID DELIMITED SIZE
+                                      ' ' DELIMITED SIZE
+                                      WS-TRANS-TYPE DELIMITED SIZE
+                                      ' ' DELIMITED SIZE
+                                      WS-WITHDRAW-AMOUNT DELIMITED SIZE
+                                      ' ' DELIMITED SIZE
+                                      WS-TIMESTAMP DELIMITED SIZE
+                                   INTO WS-TRANS-LINE
+                               OPEN EXTEND TRANSACTIONS
+                               IF FS-TRANSACTIONS NOT = '00'
+                                  AND FS-TRANSACTIONS NOT = '05'
+                                   DISPLAY "Erro ao abrir "
+                                           "file/transactions.txt: "
+                                           FS-TRANSACTIONS
+                                   STOP RUN
+                               END-IF
+                               MOVE WS-TRANS-LINE TO WS-TRANSACTION-REC
+                               WRITE WS-TRANSACTION-REC
+                               CLOSE TRANSACTIONS
+
+                               MOVE ACCOUNTS-AMOUNT TO WS-AMOUNT-EDIT
+                               DISPLAY
+                                   "Levantamento efetuado com sucesso!"
+                               DISPLAY "Novo saldo: " WS-AMOUNT-EDIT
+                           END-IF
+                       END-IF
+               END-READ
+
+               CLOSE ACCOUNTS
+           END-IF.
+
+           EXIT PROGRAM.
