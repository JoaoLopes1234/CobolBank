@@ -0,0 +1,7 @@
+      *****************************************************************
+      *    LAYOUT DO FICHEIRO DE CONTROLO DE CLIENTES
+      *    (file/clients_ctl.txt) - GUARDA O PROXIMO CLIENTS-ID LIVRE
+      *****************************************************************
+       01 CLIENTCTL-REC.
+           05 CLIENTCTL-ID          PIC X(1).
+           05 CLIENTCTL-NEXT-ID     PIC 9(6).
