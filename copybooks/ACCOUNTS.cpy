@@ -0,0 +1,14 @@
+      *****************************************************************
+      *    LAYOUT DO REGISTO DE CONTA (file/accounts.txt)
+      *    A CHAVE E COMPOSTA (DONO + CONTA) PORQUE ACCOUNTS-ID SO E
+      *    UNICO DENTRO DAS CONTAS DE UM MESMO DONO
+      *****************************************************************
+       01 ACCOUNTS-REC.
+           05 ACCOUNTS-KEY.
+               10 ACCOUNTS-ID-USER      PIC 9(6).
+               10 ACCOUNTS-ID           PIC 9(6).
+           05 ACCOUNTS-AMOUNT           PIC S9(7)V99.
+           05 ACCOUNTS-TYPE             PIC X(1).
+           05 ACCOUNTS-OVERDRAFT        PIC 9(5).
+           05 ACCOUNTS-STATUS           PIC X(1).
+      *        'A' = ATIVA, 'C' = FECHADA
