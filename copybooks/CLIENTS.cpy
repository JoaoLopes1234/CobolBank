@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    LAYOUT DO REGISTO DE CLIENTE (file/clients.txt)
+      *****************************************************************
+       01 CLIENTS-REC.
+           05 CLIENTS-ID            PIC 9(6).
+           05 CLIENTS-NAME          PIC X(30).
+           05 CLIENTS-DOC-ID        PIC X(14).
+           05 CLIENTS-PHONE         PIC X(15).
+           05 CLIENTS-ADDRESS       PIC X(40).
