@@ -9,70 +9,97 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACCOUNTS ASSIGN 'file/accounts.txt'
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS FS-CLIENTS.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNTS-KEY
+               FILE STATUS IS FS-ACCOUNTS.
 
-       DATA DIVISION. 
+       DATA DIVISION.
        FILE SECTION.
 
        FD ACCOUNTS.
-       01 INPUT-ACCOUNT-REC            PIC X(35).
+           COPY 'ACCOUNTS.cpy'.
 
        WORKING-STORAGE SECTION.
-       01 WS-ACCOUNT-REC.
-           05 WS-ACCOUNT-ID-USER       PIC 9(1).
-           05 WS-ACCOUNT-ID            PIC 9(1).
-           05 WS-ACCOUNT-AMOUNT        PIC 9(5).
-
        01 INPUT-USER                   PIC X(1).
        01 END-FILE                     PIC X(1).
-       01 FS-CLIENTS                   PIC X(2).
+       01 FS-ACCOUNTS                  PIC X(2).
+       01 WS-AMOUNT-EDIT                PIC -9(7),99.
 
        LINKAGE SECTION.
 
-       01 LK-USER-ID                   PIC X(1).
-       
-       PROCEDURE DIVISION.
+       01 LK-USER-ID                   PIC 9(6).
 
-      
+       PROCEDURE DIVISION USING LK-USER-ID.
 
        MAIN-LOGIC SECTION.
            OPEN INPUT ACCOUNTS
-           
-               PERFORM UNTIL END-FILE = 'S'
-                   READ ACCOUNTS INTO INPUT-ACCOUNT-REC
-                   AT END 
+
+           IF FS-ACCOUNTS = '35'
+      *        AINDA NAO EXISTEM CONTAS
+               DISPLAY "Ainda nao ha contas registadas."
+           ELSE
+               IF FS-ACCOUNTS NOT = '00'
+                   DISPLAY "Erro ao abrir file/accounts.txt: "
+                           FS-ACCOUNTS
+                   STOP RUN
+               END-IF
+      ******************************************************************
+      *    POSICIONAR NA PRIMEIRA CONTA DESTE DONO (CHAVE COMPOSTA
+      *    DONO+CONTA, PORTANTO AS CONTAS DE UM DONO SAO CONTIGUAS)
+      ******************************************************************
+               MOVE LK-USER-ID TO ACCOUNTS-ID-USER
+               MOVE ZERO TO ACCOUNTS-ID
+               START ACCOUNTS KEY IS >= ACCOUNTS-KEY
+                   INVALID KEY
                        MOVE 'S' TO END-FILE
-                   NOT AT END
-                       UNSTRING INPUT-ACCOUNT-REC DELIMITED BY SPACE
-                       INTO WS-ACCOUNT-ID-USER
-                            WS-ACCOUNT-ID
-                            WS-ACCOUNT-AMOUNT
-                       IF LK-USER-ID = WS-ACCOUNT-ID-USER
-                               
-                           DISPLAY 'Account Owner: ' WS-ACCOUNT-ID-USER
-                           DISPLAY 'Account ID: ' WS-ACCOUNT-ID
-                           DISPLAY 'Account Balance: ' WS-ACCOUNT-AMOUNT
-                           DISPLAY '****************************'
-                       END-IF
+               END-START
 
+               PERFORM UNTIL END-FILE = 'S'
+                   READ ACCOUNTS NEXT RECORD
+                       AT END
+                           MOVE 'S' TO END-FILE
+                       NOT AT END
+                           IF FS-ACCOUNTS NOT = '00'
+                               DISPLAY "Erro ao ler file/accounts.txt: "
+                                       FS-ACCOUNTS
+                               STOP RUN
+                           END-IF
+                           IF ACCOUNTS-ID-USER NOT = LK-USER-ID
+                               MOVE 'S' TO END-FILE
+                           ELSE
+                               IF ACCOUNTS-STATUS NOT = 'C'
+                                   MOVE ACCOUNTS-AMOUNT TO
+                                       WS-AMOUNT-EDIT
+                                   DISPLAY 'Account Owner: '
+                                           ACCOUNTS-ID-USER
+                                   DISPLAY 'Account ID: ' ACCOUNTS-ID
+                                   DISPLAY 'Account Type: '
+                                           ACCOUNTS-TYPE
+                                   DISPLAY 'Account Balance: '
+                                           WS-AMOUNT-EDIT
+                                   DISPLAY 'Overdraft Limit: '
+                                           ACCOUNTS-OVERDRAFT
+                                   DISPLAY '**********************'
+                               END-IF
+                           END-IF
                    END-READ
                END-PERFORM
-                               
-    
-               DISPLAY 'Select your client or Press X to leave'
-               DISPLAY '> ' WITH NO ADVANCING
-               ACCEPT INPUT-USER
-               EVALUATE INPUT-USER
-                   WHEN 'X'
-                       PERFORM CLOSE-PROGRAM
-                   WHEN OTHER
-                       DISPLAY 'CALMA' 
-    
-               END-EVALUATE.
+
+               CLOSE ACCOUNTS
+           END-IF
+
+           DISPLAY 'Select your client or Press X to leave'
+           DISPLAY '> ' WITH NO ADVANCING
+           ACCEPT INPUT-USER
+           EVALUATE INPUT-USER
+               WHEN 'X'
+                   PERFORM CLOSE-PROGRAM
+               WHEN OTHER
+                   DISPLAY 'CALMA'
+
+           END-EVALUATE.
 
 
        CLOSE-PROGRAM.
-           CLOSE ACCOUNTS
            EXIT PROGRAM.
-                   
\ No newline at end of file
