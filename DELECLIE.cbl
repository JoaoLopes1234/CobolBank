@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELECLIE.
+       AUTHOR. JOÃƒO LOPES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTS ASSIGN 'file/clients.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLIENTS-ID
+               FILE STATUS IS FS-CLIENTS.
+           SELECT ACCOUNTS ASSIGN 'file/accounts.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNTS-KEY
+               FILE STATUS IS FS-ACCOUNTS.
+           SELECT CLIENTAUDIT ASSIGN 'file/clients_audit.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDIT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTS.
+           COPY 'CLIENTS.cpy'.
+
+       FD ACCOUNTS.
+           COPY 'ACCOUNTS.cpy'.
+
+       FD CLIENTAUDIT.
+       01 WS-AUDIT-REC                  PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SEARCH-ID                  PIC 9(6).
+       01 WS-FOUND-NAME                 PIC X(30).
+       01 WS-FOUND                      PIC X(1) VALUE 'N'.
+       01 WS-CLIENTS-EMPTY              PIC X(1) VALUE 'N'.
+       01 WS-HAS-ACCOUNTS               PIC X(1) VALUE 'N'.
+       01 WS-OPERATOR-ID                PIC 9(6).
+       01 WS-TIMESTAMP                  PIC X(14).
+       01 WS-AUDIT-LINE                 PIC X(60).
+       01 WS-CONFIRM                    PIC X(1).
+      *    VARIABLE END-FILE
+       01 END-FILE                      PIC X(1) VALUE 'N'.
+      *    VARIABLE FILE STATUS
+       01 FS-CLIENTS                    PIC X(2).
+       01 FS-ACCOUNTS                   PIC X(2).
+       01 FS-AUDIT                      PIC X(2).
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "Qual o ID do cliente que deseja apagar?"
+           ACCEPT WS-SEARCH-ID
+           DISPLAY "Qual o ID do operador?"
+           ACCEPT WS-OPERATOR-ID
+      ******************************************************************
+      *    LOCALIZAR O CLIENTE DIRETAMENTE PELA CHAVE
+      ******************************************************************
+           OPEN I-O CLIENTS
+
+           IF FS-CLIENTS = '35'
+               DISPLAY "Ainda nao ha clientes registados."
+               MOVE 'S' TO WS-CLIENTS-EMPTY
+           ELSE
+               IF FS-CLIENTS NOT = '00'
+                   DISPLAY "Erro ao abrir file/clients.txt: "
+                           FS-CLIENTS
+                   STOP RUN
+               END-IF
+
+               MOVE WS-SEARCH-ID TO CLIENTS-ID
+               READ CLIENTS
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-FOUND
+                       MOVE CLIENTS-NAME TO WS-FOUND-NAME
+               END-READ
+           END-IF
+
+           IF WS-CLIENTS-EMPTY NOT = 'S' AND WS-FOUND NOT = 'S'
+               DISPLAY "Cliente nao encontrado!"
+               CLOSE CLIENTS
+           END-IF
+
+           IF WS-CLIENTS-EMPTY = 'S' OR WS-FOUND NOT = 'S'
+               CONTINUE
+           ELSE
+      ******************************************************************
+      *    AVISAR SE EXISTIREM CONTAS LIGADAS A ESTE CLIENTE
+      ******************************************************************
+               OPEN INPUT ACCOUNTS
+
+               IF FS-ACCOUNTS = '35'
+      *            AINDA NAO EXISTEM CONTAS
+                   CONTINUE
+               ELSE
+                   IF FS-ACCOUNTS NOT = '00'
+                       DISPLAY "Erro ao abrir file/accounts.txt: "
+                               FS-ACCOUNTS
+                       STOP RUN
+                   END-IF
+
+                   MOVE WS-SEARCH-ID TO ACCOUNTS-ID-USER
+                   MOVE ZERO TO ACCOUNTS-ID
+                   START ACCOUNTS KEY IS >= ACCOUNTS-KEY
+                       INVALID KEY
+                           MOVE 'S' TO END-FILE
+                   END-START
+
+                   PERFORM UNTIL END-FILE = 'S'
+                       READ ACCOUNTS NEXT RECORD
+                           AT END
+                               MOVE 'S' TO END-FILE
+                           NOT AT END
+                               IF FS-ACCOUNTS NOT = '00'
+                                   DISPLAY "Erro ao ler "
+                                           "file/accounts.txt: "
+                                           FS-ACCOUNTS
+                                   STOP RUN
+                               END-IF
+                               IF ACCOUNTS-ID-USER NOT = WS-SEARCH-ID
+                                   MOVE 'S' TO END-FILE
+                               ELSE
+                                   MOVE 'S' TO WS-HAS-ACCOUNTS
+                               END-IF
+                       END-READ
+                   END-PERFORM
+
+                   CLOSE ACCOUNTS
+               END-IF
+
+               IF WS-HAS-ACCOUNTS = 'S'
+                   DISPLAY "AVISO: este cliente ainda tem contas em "
+                           "file/accounts.txt."
+                   DISPLAY "Apagar o cliente vai deixar essas contas "
+                           "orfas."
+               END-IF
+
+               DISPLAY "Cliente encontrado: " WS-FOUND-NAME
+               DISPLAY "Confirma a remocao deste cliente? (S/N)"
+               ACCEPT WS-CONFIRM
+               IF WS-CONFIRM NOT = 'S' AND WS-CONFIRM NOT = 's'
+                   DISPLAY "Operacao cancelada."
+                   CLOSE CLIENTS
+               ELSE
+      ******************************************************************
+      *    APAGAR O REGISTO DIRETAMENTE PELA CHAVE
+      ******************************************************************
+                   DELETE CLIENTS RECORD
+                       INVALID KEY
+                           DISPLAY "Erro ao apagar o cliente: "
+                                   FS-CLIENTS
+                       NOT INVALID KEY
+                           DISPLAY "Cliente removido com sucesso!"
+      ******************************************************************
+      *    REGISTAR A ALTERACAO NO LOG DE AUDITORIA
+      ******************************************************************
+                           MOVE FUNCTION CURRENT-DATE (1:14)
+                               TO WS-TIMESTAMP
+                           STRING WS-SEARCH-ID DELIMITED SIZE
+                                  ' DEL ' DELIMITED SIZE
+                                  WS-OPERATOR-ID DELIMITED SIZE
+                                  ' ' DELIMITED SIZE
+                                  WS-TIMESTAMP DELIMITED SIZE
+                               INTO WS-AUDIT-LINE
+                           OPEN EXTEND CLIENTAUDIT
+                           IF FS-AUDIT NOT = '00'
+                              AND FS-AUDIT NOT = '05'
+                               DISPLAY "Erro ao abrir "
+                                       "file/clients_audit.txt: "
+                                       FS-AUDIT
+                               STOP RUN
+                           END-IF
+                           MOVE WS-AUDIT-LINE TO WS-AUDIT-REC
+                           WRITE WS-AUDIT-REC
+                           CLOSE CLIENTAUDIT
+                   END-DELETE
+
+                   CLOSE CLIENTS
+               END-IF
+           END-IF.
+
+           EXIT PROGRAM.
