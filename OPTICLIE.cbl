@@ -14,7 +14,7 @@
 
        LINKAGE SECTION.
 
-       01 LK-USER-ID             PIC X(1).
+       01 LK-USER-ID             PIC 9(6).
        PROCEDURE DIVISION USING LK-USER-ID.
 
        MAIN-LOGIC SECTION.
@@ -23,7 +23,8 @@
                DISPLAY '2 - Deposit Money'
                DISPLAY '3 - Withdraw Money'
                DISPLAY '4 - Open account'
-               DISPLAY '5 - Exit'
+               DISPLAY '5 - Close/Reactivate account'
+               DISPLAY '6 - Exit'
                DISPLAY '> ' WITH NO ADVANCING
                ACCEPT INPUT-USER
                EVALUATE INPUT-USER
@@ -34,10 +35,12 @@
                    WHEN 3
                        CALL 'WITHDRAW'
                    WHEN 4
-                       CALL 'OPENACCO'
+                       CALL 'OPENACCO' USING LK-USER-ID
                    WHEN 5
+                       CALL 'CLOSEACC' USING LK-USER-ID
+                   WHEN 6
                        PERFORM CLOSE-PROGRAM
-    
+
                END-EVALUATE.
 
 
