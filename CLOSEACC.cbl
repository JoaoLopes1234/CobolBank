@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLOSEACC.
+       AUTHOR. JOÃƒO LOPES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS ASSIGN 'file/accounts.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNTS-KEY
+               FILE STATUS IS FS-ACCOUNTS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS.
+           COPY 'ACCOUNTS.cpy'.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCOUNT-ID                  PIC 9(6).
+      *    VARIABLE FILE STATUS
+       01 FS-ACCOUNTS                    PIC X(2).
+
+       LINKAGE SECTION.
+
+       01 LK-USER-ID                     PIC 9(6).
+
+       PROCEDURE DIVISION USING LK-USER-ID.
+
+           DISPLAY "Qual o ID da conta a fechar/reativar?"
+           ACCEPT WS-ACCOUNT-ID
+      ******************************************************************
+      *    LOCALIZAR A CONTA DIRETAMENTE PELA CHAVE
+      ******************************************************************
+           OPEN I-O ACCOUNTS
+
+           IF FS-ACCOUNTS = '35'
+               DISPLAY "Conta nao encontrada!"
+           ELSE
+               IF FS-ACCOUNTS NOT = '00'
+                   DISPLAY "Erro ao abrir file/accounts.txt: "
+                           FS-ACCOUNTS
+                   STOP RUN
+               END-IF
+
+               MOVE LK-USER-ID TO ACCOUNTS-ID-USER
+               MOVE WS-ACCOUNT-ID TO ACCOUNTS-ID
+               READ ACCOUNTS
+                   INVALID KEY
+                       DISPLAY "Conta nao encontrada!"
+                   NOT INVALID KEY
+                       IF ACCOUNTS-STATUS = 'C'
+                           MOVE 'A' TO ACCOUNTS-STATUS
+                       ELSE
+                           MOVE 'C' TO ACCOUNTS-STATUS
+                       END-IF
+                       REWRITE ACCOUNTS-REC
+                       IF FS-ACCOUNTS NOT = '00'
+                           DISPLAY "Erro ao gravar em "
+                                   "file/accounts.txt: " FS-ACCOUNTS
+                           STOP RUN
+                       END-IF
+                       IF ACCOUNTS-STATUS = 'C'
+                           DISPLAY "Conta fechada com sucesso!"
+                       ELSE
+                           DISPLAY "Conta reativada com sucesso!"
+                       END-IF
+               END-READ
+
+               CLOSE ACCOUNTS
+           END-IF.
+
+           EXIT PROGRAM.
