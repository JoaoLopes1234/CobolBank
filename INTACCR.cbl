@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTACCR.
+       AUTHOR. JOÃƒO LOPES.
+      *****************************************************************
+      *    JOB DE FIM-DE-DIA: APLICA JUROS A TODAS AS CONTAS
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS ASSIGN 'file/accounts.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCOUNTS-KEY
+               FILE STATUS IS FS-ACCOUNTS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNTS.
+           COPY 'ACCOUNTS.cpy'.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCOUNT-COUNT               PIC 9(4) VALUE 0.
+       01 WS-INTEREST-RATE               PIC 9V9999 VALUE 0,001.
+       01 WS-INTEREST-AMOUNT             PIC S9(7)V99.
+      *    VARIABLE END-FILE
+       01 END-FILE                       PIC X(1) VALUE 'N'.
+      *    VARIABLE FILE STATUS
+       01 FS-ACCOUNTS                    PIC X(2).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC SECTION.
+           DISPLAY "INTACCR: inicio do processamento de juros"
+      ******************************************************************
+      *    PERCORRER TODAS AS CONTAS E APLICAR JUROS DIRETAMENTE
+      ******************************************************************
+           OPEN I-O ACCOUNTS
+
+           IF FS-ACCOUNTS = '35'
+      *        AINDA NAO EXISTEM CONTAS
+               MOVE 'S' TO END-FILE
+           ELSE
+               IF FS-ACCOUNTS NOT = '00'
+                   DISPLAY "Erro ao abrir file/accounts.txt: "
+                           FS-ACCOUNTS
+                   STOP RUN
+               END-IF
+           END-IF
+
+           PERFORM UNTIL END-FILE = 'S'
+               READ ACCOUNTS NEXT RECORD
+                   AT END
+                       MOVE 'S' TO END-FILE
+                   NOT AT END
+                       IF FS-ACCOUNTS NOT = '00'
+                           DISPLAY "Erro ao ler file/accounts.txt: "
+                                   FS-ACCOUNTS
+                           STOP RUN
+                       END-IF
+                       IF ACCOUNTS-STATUS NOT = 'C'
+                           ADD 1 TO WS-ACCOUNT-COUNT
+                           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                               ACCOUNTS-AMOUNT * WS-INTEREST-RATE
+                           ADD WS-INTEREST-AMOUNT TO ACCOUNTS-AMOUNT
+                           REWRITE ACCOUNTS-REC
+                           IF FS-ACCOUNTS NOT = '00'
+                               DISPLAY "Erro ao gravar em "
+                                       "file/accounts.txt: "
+                                       FS-ACCOUNTS
+                               STOP RUN
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF FS-ACCOUNTS NOT = '35'
+               CLOSE ACCOUNTS
+           END-IF
+
+           DISPLAY "INTACCR: juros aplicados a "
+                   WS-ACCOUNT-COUNT " conta(s)".
+
+           STOP RUN.
